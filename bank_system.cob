@@ -5,51 +5,146 @@
         ENVIRONMENT DIVISION.
         INPUT-OUTPUT SECTION.
         FILE-CONTROL.
-               SELECT InputFile ASSIGN TO Arguments
+               SELECT InputFile ASSIGN TO DYNAMIC Arguments
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS AccountId
+                   FILE STATUS IS WSInputStatus.
+               SELECT AuditFile ASSIGN TO "audit.log"
                    ORGANIZATION IS LINE SEQUENTIAL
-                   ACCESS IS SEQUENTIAL.
+                   ACCESS IS SEQUENTIAL
+                   FILE STATUS IS WSAuditStatus.
+               SELECT CheckpointFile ASSIGN TO DYNAMIC WSCheckpointName
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS IS SEQUENTIAL
+                   FILE STATUS IS WSCheckpointStatus.
+               SELECT BatchFile ASSIGN TO DYNAMIC WSBatchFile
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS IS SEQUENTIAL
+                   FILE STATUS IS WSBatchStatus.
         DATA DIVISION.
         FILE SECTION.
         FD InputFile.
         01 Person.
+           02 AccountId PIC 9(6).
            02 FirstName PIC X(30).
            02 LastName PIC X(30).
            02 Age PIC Z(3).
+           02 Balance PIC 9(3)V99.
+        FD AuditFile.
+        01 AuditRecord PIC X(538).
+        FD CheckpointFile.
+        01 CheckpointRecord.
+           02 CheckpointLastId PIC 9(6).
+           02 CheckpointRecCount PIC 9(6).
+           02 CheckpointTotal PIC 9(6)V99.
+        FD BatchFile.
+        01 BatchRecord PIC X(512).
         WORKING-STORAGE SECTION.
         01 VAL_LENGTH CONSTANT AS 3.
         01 Username PIC X(30) VALUE ZEROS.
         01 Val1 PIC 9(VAL_LENGTH)V99 VALUE ZEROS.
-        01 Val2 PIC 9(VAL_LENGTH)V99 VALUE ZEROS.
-        01 Total PIC 9(4)V99 VALUE 0.
-        01 TotalNoZero PIC ZZZZ.99.
+        01 Val2 PIC 9(6)V99 VALUE ZEROS.
+        01 Total PIC 9(6)V99 VALUE 0.
+        01 TotalNoZero PIC ZZZZZZ.99.
         01 UserInput PIC X(512).
         01 Command PIC X(4).
-        01 Parameters PIC X(10).
+        01 Parameters PIC X(400).
         01 Arguments PIC X(498).
         01 WSPerson.
+           02 WSAccountId PIC 9(6).
            02 WSFirstName PIC X(30).
            02 WSLastName PIC X(30).
            02 WSAge PIC Z(3).
- 
+           02 WSBalance PIC 9(3)V99.
+        01 WSEndOfFile PIC X(1) VALUE "N".
+           88 EndOfFile VALUE "Y".
+        01 WSAuditLine PIC X(538).
+        01 WSCurrentDir PIC X(400) VALUE SPACES.
+        01 WSFullPath PIC X(498).
+        01 WSAgeText PIC X(3).
+        01 WSAgeNum PIC 9(3).
+        01 WSAgeCheck PIC S9(4) COMP.
+        01 WSAgeValid PIC X(1) VALUE "N".
+           88 AgeIsValid VALUE "Y".
+        01 WSIdText PIC X(6).
+        01 WSIdNum PIC 9(6).
+        01 WSIdCheck PIC S9(4) COMP.
+        01 WSIdValid PIC X(1) VALUE "N".
+           88 IdIsValid VALUE "Y".
+        01 WSRecordCount PIC 9(6) VALUE 0.
+        01 WSInputStatus PIC XX.
+        01 WSAuditStatus PIC XX.
+        01 WSCheckpointName PIC X(505) VALUE SPACES.
+        01 WSCheckpointStatus PIC XX.
+        01 WSReadCount PIC 9(6) VALUE 0.
+        01 WSResumeFrom PIC 9(6) VALUE 0.
+        01 WSResumeCount PIC 9(6) VALUE 0.
+        01 WSResumeTotal PIC 9(6)V99 VALUE 0.
+        01 WSResumeAnswer PIC X(1) VALUE "N".
+           88 ResumeRequested VALUE "Y" "y".
+        01 WSCommandLine PIC X(100) VALUE SPACES.
+        01 WSBatchFile PIC X(100) VALUE SPACES.
+        01 WSBatchStatus PIC XX.
+        01 WSBatchMode PIC X(1) VALUE "N".
+           88 BatchMode VALUE "Y".
+        01 WSFieldInput PIC X(512) VALUE SPACES.
+        01 WSBatchEnd PIC X(1) VALUE "N".
+           88 BatchAtEnd VALUE "Y".
+        01 WSRecordAbort PIC X(1) VALUE "N".
+           88 AbortRecord VALUE "Y".
+        01 WSWriteOk PIC X(1) VALUE "N".
+           88 WriteOk VALUE "Y".
+
         PROCEDURE DIVISION.
-        Display ""
-        Display ""
-        Display " ______ _          _     ____              _"    
-        Display " |  ____(_)        | |   |  _ \            | |   "
-        Display " | |__   _ _ __ ___| |_  | |_) | __ _ _ __ | | __"
-        Display " |  __| | | '__/ __| __| |  _ < / _` | '_ \| |/ /"
-        Display " | |    | | |  \__ \ |_  | |_) | (_| | | | |   < "
-        Display " |_|    |_|_|  |___/\__| |____/ \__,_|_| |_|_|\_\"
-        Display ""
-        Display ""
-        Display ""
+        ACCEPT WSCommandLine FROM COMMAND-LINE.
+        IF WSCommandLine NOT = SPACES THEN
+            MOVE WSCommandLine TO WSBatchFile
+            OPEN INPUT BatchFile
+            IF WSBatchStatus = "00" THEN
+                MOVE "Y" TO WSBatchMode
+                READ BatchFile INTO Username
+                    AT END
+                        DISPLAY "Batch file empty: " WSBatchFile
+                        MOVE "N" TO WSBatchMode
+                        CLOSE BatchFile
+                END-READ
+            ELSE
+                DISPLAY "Batch file not found: " WSBatchFile
+            END-IF
+        END-IF.
+        IF NOT BatchMode THEN
+            Display ""
+            Display ""
+            Display " ______ _          _     ____              _"
+            Display " |  ____(_)        | |   |  _ \            | |   "
+            Display " | |__   _ _ __ ___| |_  | |_) | __ _ _ __ | | __"
+            Display " |  __| | | '__/ __| __| |  _ < / _` | '_ \| |/ /"
+            Display " | |    | | |  \__ \ |_  | |_) | (_| | | | |   < "
+            Display " |_|    |_|_|  |___/\__| |____/ \__,_|_| |_|_|\_\"
+            Display ""
+            Display ""
+            Display ""
+            DISPLAY "Username: " WITH NO ADVANCING
+            ACCEPT Username
+        END-IF.
         PERFORM ParseCmd WITH TEST AFTER UNTIL UserInput = "quit"
             DISPLAY ""
             DISPLAY "Quiting Program".
+            IF BatchMode THEN
+                CLOSE BatchFile
+            END-IF.
             STOP RUN.
         ParseCmd.
-           DISPLAY "Enter a Input: " WITH NO ADVANCING.
-           ACCEPT UserInput.
+           IF BatchMode THEN
+               READ BatchFile INTO UserInput
+                   AT END
+                       MOVE "quit" TO UserInput
+               END-READ
+           ELSE
+               DISPLAY "Enter a Input: " WITH NO ADVANCING
+               ACCEPT UserInput
+           END-IF.
            IF UserInput <> "quit" THEN
                UNSTRING UserInput DELIMITED BY SPACE
                    INTO Command, Parameters, Arguments
@@ -59,32 +154,403 @@
                    WHEN Command = "cf"
                        IF Arguments = SPACE THEN
                            DISPLAY "Filename? " WITH NO ADVANCING
-                           ACCEPT Arguments
+                           PERFORM GetField
+                           MOVE WSFieldInput TO Arguments
+                       END-IF
+                       IF BatchMode AND BatchAtEnd THEN
+                           DISPLAY
+                              "Batch input ended; skipping cf."
+                       ELSE
+                           PERFORM BuildFilename
+                           DISPLAY "Create File " Arguments
+                           OPEN OUTPUT InputFile
+                           IF WSInputStatus NOT = "00" THEN
+                               DISPLAY "Unable to create "
+                                  Arguments " (status "
+                                  WSInputStatus ")."
+                           ELSE
+                               PERFORM CreatePersonRecord
+                               CLOSE InputFile
+                           END-IF
                        END-IF
-                       DISPLAY "Create File " Arguments
-                       OPEN OUTPUT InputFile
-                           DISPLAY "First Name: " WITH NO ADVANCING
-                           ACCEPT WSFirstName
-                           DISPLAY "Last Name: " WITH NO ADVANCING
-                           ACCEPT WSLastName
-                           DISPLAY "Age: " WITH NO ADVANCING
-                           ACCEPT WSAge
-                           MOVE WSPerson TO Person
-                           WRITE Person
-                           END-WRITE 
-                       CLOSE InputFile
 
                    WHEN Command = "pf"
-                       DISPLAY "Print File"
-    
-                   WHEN UserInput = "cd"
-                       DISPLAY "Change Directory"
-                   
+                       IF Arguments = SPACE THEN
+                           DISPLAY "Filename? " WITH NO ADVANCING
+                           PERFORM GetField
+                           MOVE WSFieldInput TO Arguments
+                       END-IF
+                       IF BatchMode AND BatchAtEnd THEN
+                           DISPLAY
+                              "Batch input ended; skipping pf."
+                       ELSE
+                           PERFORM BuildFilename
+                           DISPLAY "Print File " Arguments
+                           PERFORM PrintFile
+                       END-IF
+
+                   WHEN Command = "rp"
+                       IF Arguments = SPACE THEN
+                           DISPLAY "Filename? " WITH NO ADVANCING
+                           PERFORM GetField
+                           MOVE WSFieldInput TO Arguments
+                       END-IF
+                       IF BatchMode AND BatchAtEnd THEN
+                           DISPLAY
+                              "Batch input ended; skipping rp."
+                       ELSE
+                           PERFORM BuildFilename
+                           DISPLAY "Reconcile File " Arguments
+                           PERFORM ReconcileFile
+                       END-IF
+
+                   WHEN Command = "cd"
+                       IF Parameters = SPACE THEN
+                           DISPLAY "Directory? " WITH NO ADVANCING
+                           PERFORM GetField
+                           MOVE WSFieldInput TO Parameters
+                       END-IF
+                       IF BatchMode AND BatchAtEnd THEN
+                           DISPLAY
+                              "Batch input ended; skipping cd."
+                       ELSE
+                           MOVE Parameters TO WSCurrentDir
+                           DISPLAY "Change Directory " WSCurrentDir
+                       END-IF
+
                    WHEN Command = "wf"
-                       DISPLAY "Write File"
-    
+                       IF Arguments = SPACE THEN
+                           DISPLAY "Filename? " WITH NO ADVANCING
+                           PERFORM GetField
+                           MOVE WSFieldInput TO Arguments
+                       END-IF
+                       IF BatchMode AND BatchAtEnd THEN
+                           DISPLAY
+                              "Batch input ended; skipping wf."
+                       ELSE
+                           PERFORM BuildFilename
+                           DISPLAY "Write File " Arguments
+                           PERFORM WriteFile
+                       END-IF
+
                    WHEN OTHER
                        DISPLAY 'INVALID COMMAND'
                END-EVALUATE
+               PERFORM WriteAudit
                DISPLAY " "
            END-IF.
+
+        PrintFile.
+           MOVE "N" TO WSEndOfFile
+           MOVE 0 TO WSReadCount
+           MOVE 0 TO Total
+           PERFORM CheckResume
+           MOVE WSResumeCount TO WSReadCount
+           MOVE WSResumeTotal TO Total
+           OPEN INPUT InputFile
+           IF WSInputStatus NOT = "00" THEN
+               DISPLAY "Unable to open " Arguments " (status "
+                  WSInputStatus ")."
+           ELSE
+               PERFORM StartInputFile
+               PERFORM UNTIL EndOfFile
+                   READ InputFile NEXT RECORD
+                       AT END
+                           MOVE "Y" TO WSEndOfFile
+                       NOT AT END
+                           ADD 1 TO WSReadCount
+                           MOVE Person TO WSPerson
+                           DISPLAY WSFirstName " " WSLastName " "
+                              WSAge " " WSBalance
+                           PERFORM AccumulateTotal
+                           IF FUNCTION MOD(WSReadCount, 10) = 0
+                              PERFORM WriteCheckpoint
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE InputFile
+               PERFORM ClearCheckpoint
+           END-IF.
+
+        ReconcileFile.
+           MOVE "N" TO WSEndOfFile
+           MOVE 0 TO WSReadCount
+           MOVE 0 TO WSRecordCount
+           MOVE 0 TO Total
+           PERFORM CheckResume
+           MOVE WSResumeCount TO WSReadCount
+           MOVE WSResumeCount TO WSRecordCount
+           MOVE WSResumeTotal TO Total
+           OPEN INPUT InputFile
+           IF WSInputStatus NOT = "00" THEN
+               DISPLAY "Unable to open " Arguments " (status "
+                  WSInputStatus ")."
+           ELSE
+               PERFORM StartInputFile
+               PERFORM UNTIL EndOfFile
+                   READ InputFile NEXT RECORD
+                       AT END
+                           MOVE "Y" TO WSEndOfFile
+                       NOT AT END
+                           ADD 1 TO WSReadCount
+                           MOVE Person TO WSPerson
+                           ADD 1 TO WSRecordCount
+                           PERFORM AccumulateTotal
+                           IF FUNCTION MOD(WSReadCount, 10) = 0
+                              PERFORM WriteCheckpoint
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE InputFile
+               PERFORM ClearCheckpoint
+               MOVE Total TO TotalNoZero
+               DISPLAY "Record Count: " WSRecordCount
+               DISPLAY "Total Balance: " TotalNoZero
+           END-IF.
+
+        StartInputFile.
+           IF WSResumeFrom > 0 THEN
+               MOVE WSResumeFrom TO AccountId
+               START InputFile KEY IS GREATER THAN AccountId
+                   INVALID KEY
+                       MOVE "Y" TO WSEndOfFile
+               END-START
+           ELSE
+               MOVE 0 TO AccountId
+               START InputFile KEY IS NOT LESS THAN AccountId
+                   INVALID KEY
+                       MOVE "Y" TO WSEndOfFile
+               END-START
+           END-IF.
+
+        WriteFile.
+           OPEN I-O InputFile
+           IF WSInputStatus = "35" THEN
+               OPEN OUTPUT InputFile
+           END-IF
+           IF WSInputStatus NOT = "00" THEN
+               DISPLAY "Unable to open " Arguments " (status "
+                  WSInputStatus ")."
+           ELSE
+               PERFORM CreatePersonRecord
+               CLOSE InputFile
+           END-IF.
+
+        CreatePersonRecord.
+           MOVE "N" TO WSRecordAbort
+           PERFORM GetValidAccountId
+           IF NOT AbortRecord
+               DISPLAY "First Name: " WITH NO ADVANCING
+               PERFORM GetField
+               MOVE WSFieldInput TO WSFirstName
+               DISPLAY "Last Name: " WITH NO ADVANCING
+               PERFORM GetField
+               MOVE WSFieldInput TO WSLastName
+               PERFORM GetValidAge
+           END-IF
+           IF NOT AbortRecord
+               DISPLAY "Balance: " WITH NO ADVANCING
+               PERFORM GetField
+               IF BatchMode AND BatchAtEnd THEN
+                   MOVE "Y" TO WSRecordAbort
+               END-IF
+           END-IF
+           IF AbortRecord
+               DISPLAY
+                  "Batch input ended before record was complete;"
+               DISPLAY "skipping record."
+           ELSE
+               MOVE FUNCTION NUMVAL(WSFieldInput) TO WSBalance
+               MOVE WSPerson TO Person
+               MOVE "Y" TO WSWriteOk
+               WRITE Person
+                   INVALID KEY
+                       DISPLAY
+                          "Duplicate Account ID, not saved."
+                       MOVE "N" TO WSWriteOk
+               END-WRITE
+               IF WriteOk
+                   PERFORM AccumulateTotal
+               END-IF
+           END-IF.
+
+        GetField.
+           IF BatchMode THEN
+               READ BatchFile INTO WSFieldInput
+                   AT END
+                       MOVE SPACES TO WSFieldInput
+                       MOVE "Y" TO WSBatchEnd
+               END-READ
+           ELSE
+               ACCEPT WSFieldInput
+           END-IF.
+
+        GetValidAccountId.
+           MOVE "N" TO WSIdValid
+           PERFORM UNTIL IdIsValid OR AbortRecord
+               DISPLAY "Account ID: " WITH NO ADVANCING
+               PERFORM GetField
+               IF BatchMode AND BatchAtEnd THEN
+                   MOVE "Y" TO WSRecordAbort
+               ELSE
+                   IF WSFieldInput(7:) NOT = SPACES THEN
+                       DISPLAY
+                          "Account ID must be 6 digits or fewer."
+                   ELSE
+                       MOVE WSFieldInput TO WSIdText
+                       MOVE FUNCTION TEST-NUMVAL(WSIdText)
+                          TO WSIdCheck
+                       IF WSIdCheck = 0 THEN
+                           MOVE FUNCTION NUMVAL(WSIdText)
+                              TO WSIdNum
+                           IF WSIdNum > 0 THEN
+                               MOVE "Y" TO WSIdValid
+                               MOVE WSIdNum TO WSAccountId
+                           ELSE
+                               DISPLAY
+                                  "Account ID must be positive."
+                           END-IF
+                       ELSE
+                           DISPLAY "Account ID must be numeric."
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+        GetValidAge.
+           MOVE "N" TO WSAgeValid
+           PERFORM UNTIL AgeIsValid OR AbortRecord
+               DISPLAY "Age: " WITH NO ADVANCING
+               PERFORM GetField
+               IF BatchMode AND BatchAtEnd THEN
+                   MOVE "Y" TO WSRecordAbort
+               ELSE
+                   IF WSFieldInput(4:) NOT = SPACES THEN
+                       DISPLAY "Age must be 3 digits or fewer."
+                   ELSE
+                       MOVE WSFieldInput TO WSAgeText
+                       MOVE FUNCTION TEST-NUMVAL(WSAgeText)
+                          TO WSAgeCheck
+                       IF WSAgeCheck = 0 THEN
+                           MOVE FUNCTION NUMVAL(WSAgeText)
+                              TO WSAgeNum
+                           IF WSAgeNum >= 18 AND WSAgeNum <= 120
+                              THEN
+                               MOVE "Y" TO WSAgeValid
+                               MOVE WSAgeNum TO WSAge
+                           ELSE
+                               DISPLAY
+                                  "Age must be between 18 and 120."
+                           END-IF
+                       ELSE
+                           DISPLAY "Age must be numeric."
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+        BuildFilename.
+           IF WSCurrentDir NOT = SPACES THEN
+               STRING WSCurrentDir DELIMITED BY SPACE
+                      "/" DELIMITED BY SIZE
+                      Arguments DELIMITED BY SPACE
+                      INTO WSFullPath
+               END-STRING
+               MOVE WSFullPath TO Arguments
+           END-IF.
+
+        BuildCheckpointName.
+           MOVE SPACES TO WSCheckpointName
+           STRING Arguments DELIMITED BY SPACE
+                  "." DELIMITED BY SIZE
+                  Command DELIMITED BY SPACE
+                  ".ckp" DELIMITED BY SIZE
+                  INTO WSCheckpointName
+           END-STRING.
+
+        CheckResume.
+           MOVE 0 TO WSResumeFrom
+           MOVE 0 TO WSResumeCount
+           MOVE 0 TO WSResumeTotal
+           MOVE "N" TO WSResumeAnswer
+           PERFORM BuildCheckpointName
+           OPEN INPUT CheckpointFile
+           IF WSCheckpointStatus = "00" THEN
+               READ CheckpointFile
+                   NOT AT END
+                       MOVE CheckpointLastId TO WSResumeFrom
+                       MOVE CheckpointRecCount TO WSResumeCount
+                       MOVE CheckpointTotal TO WSResumeTotal
+               END-READ
+           END-IF
+           CLOSE CheckpointFile
+           IF WSResumeFrom > 0 THEN
+               DISPLAY "Checkpoint found after Account ID "
+                  WSResumeFrom
+               IF BatchMode THEN
+                   DISPLAY
+                      "Batch mode: auto-declining resume."
+                   MOVE 0 TO WSResumeFrom
+                   MOVE 0 TO WSResumeCount
+                   MOVE 0 TO WSResumeTotal
+               ELSE
+                   DISPLAY "Resume from checkpoint? (Y/N): "
+                      WITH NO ADVANCING
+                   ACCEPT WSResumeAnswer
+                   IF NOT ResumeRequested THEN
+                       MOVE 0 TO WSResumeFrom
+                       MOVE 0 TO WSResumeCount
+                       MOVE 0 TO WSResumeTotal
+                   END-IF
+               END-IF
+           END-IF.
+
+        WriteCheckpoint.
+           OPEN OUTPUT CheckpointFile
+           MOVE AccountId TO CheckpointLastId
+           MOVE WSReadCount TO CheckpointRecCount
+           MOVE Total TO CheckpointTotal
+           WRITE CheckpointRecord
+           CLOSE CheckpointFile.
+
+        ClearCheckpoint.
+           OPEN OUTPUT CheckpointFile
+           MOVE 0 TO CheckpointLastId
+           MOVE 0 TO CheckpointRecCount
+           MOVE 0 TO CheckpointTotal
+           WRITE CheckpointRecord
+           CLOSE CheckpointFile.
+
+        WriteAudit.
+           MOVE SPACES TO WSAuditLine
+           IF Command = "cd" THEN
+               STRING Username DELIMITED BY SPACE
+                      " | " DELIMITED BY SIZE
+                      Command DELIMITED BY SPACE
+                      " | " DELIMITED BY SIZE
+                      Parameters DELIMITED BY SPACE
+                      INTO WSAuditLine
+               END-STRING
+           ELSE
+               STRING Username DELIMITED BY SPACE
+                      " | " DELIMITED BY SIZE
+                      Command DELIMITED BY SPACE
+                      " | " DELIMITED BY SIZE
+                      Arguments DELIMITED BY SPACE
+                      INTO WSAuditLine
+               END-STRING
+           END-IF
+           OPEN EXTEND AuditFile
+           IF WSAuditStatus = "35" THEN
+               OPEN OUTPUT AuditFile
+           END-IF
+               MOVE WSAuditLine TO AuditRecord
+               WRITE AuditRecord
+           CLOSE AuditFile.
+
+        AccumulateTotal.
+           MOVE WSBalance TO Val1
+           MOVE Total TO Val2
+           ADD Val1 TO Val2 GIVING Total
+           MOVE Total TO TotalNoZero
+           DISPLAY "Running Total: " TotalNoZero.
